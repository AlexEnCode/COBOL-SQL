@@ -23,16 +23,28 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REC-ASSU-STATUS.
-           
-      ****************************************************************** 
+
+      * Export CSV (memes donnees que 7010/7020/7030, pour tableur)
+           SELECT RAPPORT-CSV ASSIGN TO 'rapport.csv'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CSV-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
 
        FD RAPPORT
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS V.    
+           RECORDING MODE IS V.
 
        01  RAPPORT-ENTRY     PIC X(125).
+
+       FD RAPPORT-CSV
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS V.
+
+       01  RAPPORT-CSV-ENTRY PIC X(211).
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -41,6 +53,7 @@
       *           VARIABLE STATUS             *
       *****************************************      
        01 REC-ASSU-STATUS        PIC X(2).
+       01 REC-CSV-STATUS         PIC X(2).
 
       *****************************************
       *        VARIABLE RAPPORT               *
@@ -49,17 +62,19 @@
        01  PT-ETOILE    PIC X(27) VALUE '***************************'.
        01  PT-MINMAX    PIC X(27) VALUE '*     AGE MIN ET MAX      *'.
        01  PT-COUNTER   PIC X(27) VALUE '*      NOMBRE PAR AGE     *'.
-       01  PT-BELGIUM   PIC X(27) VALUE '*       BELGOPHONE        *'.
+       01  PT-QUOTE     PIC X(27) VALUE '*      CITATIONS PAYS     *'.
+       01  PT-GENDER    PIC X(27) VALUE '*   AGE/SEXE PAR TRANCHE  *'.
+       01  PT-PHONE     PIC X(27) VALUE '*   NUMEROS INVALIDES     *'.
 
       *****************************************
       *        VARIABLE AFFICHAGE             *
       *****************************************  
        01  MIN-ET-MAX.
        05  FILLER               PIC X(15) VALUE "L'age max est: ".
-       05  WS-MAX-AGE           PIC 9(2).
+       05  WS-MAX-AGE           PIC 9(3).
        05  FILLER               PIC X(6) VALUE " ans. ".
        05  FILLER               PIC X(15) VALUE "L'age min est: ".
-       05  WS-MIN-AGE           PIC 9(2).
+       05  WS-MIN-AGE           PIC 9(3).
        05  FILLER               PIC X(5) VALUE " ans.".
 
        01  WS-BELGIAN.
@@ -67,16 +82,51 @@
             10  WS-B-FISTNAME         PIC X(10).
             10 FILLER                 PIC X(01) VALUE SPACE.
             10  WS-B-LASTNAME         PIC X(10).
-           05 FILLER                  PIC X(07) VALUE 'mail : '.            
+           05 FILLER                  PIC X(07) VALUE 'mail : '.
            05  WS-B-EMAIL             PIC X(30).
-           05 FILLER                  PIC X(08) VALUE 'quote : '.           
-           05  WS-B-QUOTE             PIC X(30). 
-       
+           05 FILLER                  PIC X(08) VALUE 'quote : '.
+           05  WS-B-QUOTE             PIC X(30).
+
+       01  WS-COUNTRY-BLOCK.
+           05 FILLER                  PIC X(10) VALUE 'Pays : '.
+           05  WS-QB-COUNTRY          PIC X(50).
+
+       01  WS-QUOTE-COUNTRY           PIC X(50) VALUE SPACE.
+
        01  AGE.
            05  WS-AGE            PIC 9(03).
            05  FILLER            PIC X(7) VALUE " ANS :".
            05  WS-AGE-COUNTER    PIC 9(03).
 
+       01  AGE-GENDER.
+           05  WS-AG-BRACKET-MIN PIC 9(03).
+           05  FILLER            PIC X(3) VALUE " - ".
+           05  WS-AG-BRACKET-MAX PIC 9(03).
+           05  FILLER            PIC X(7) VALUE " ANS, ".
+           05  WS-AG-GENDER      PIC X(10).
+           05  FILLER            PIC X(3) VALUE " : ".
+           05  WS-AG-COUNTER     PIC 9(03).
+
+       01  WS-INVALID-PHONE.
+           05 WS-IP-NAME.
+            10  WS-IP-FISTNAME        PIC X(15).
+            10 FILLER                 PIC X(01) VALUE SPACE.
+            10  WS-IP-LASTNAME        PIC X(15).
+           05 FILLER                  PIC X(08) VALUE 'tel : '.
+           05  WS-IP-PHONE            PIC X(20).
+
+       01  WS-PHONE-VALID             PIC X(01) VALUE 'Y'.
+
+      *****************************************
+      *   VARIABLE EXPORT CSV (echappement)   *
+      *****************************************
+       01  WS-CSV-FIELD               PIC X(50).
+       01  WS-CSV-QUOTED              PIC X(52).
+       01  WS-CSV-Q-COUNTRY           PIC X(52).
+       01  WS-CSV-Q-FISTNAME          PIC X(52).
+       01  WS-CSV-Q-LASTNAME          PIC X(52).
+       01  WS-CSV-Q-EMAIL             PIC X(52).
+
       *****************************************
       *              VARIABLE SQL             *
       ***************************************** 
@@ -103,10 +153,22 @@
 	       05 DK-INFO-PHONE     PIC X(50).    
 
        01  SQL-BELGIAN.
-           05  SQL-B-FISTNAME         PIC X(50). 
+           05  SQL-B-COUNTRY          PIC X(50).
+           05  SQL-B-FISTNAME         PIC X(50).
            05  SQL-B-LASTNAME         PIC X(50).
            05  SQL-B-EMAIL            PIC X(50).
-           05  SQL-B-QUOTE            PIC X(50). 
+           05  SQL-B-QUOTE            PIC X(50).
+
+       01  SQL-GENDER.
+           05  SQL-G-BRACKET          PIC 9(03).
+           05  SQL-G-GENDER           PIC X(50).
+           05  SQL-G-COUNTER          PIC 9(03).
+
+       01  SQL-PHONE.
+           05  SQL-P-FISTNAME         PIC X(50).
+           05  SQL-P-LASTNAME         PIC X(50).
+           05  SQL-P-PHONE            PIC X(50).
+           05  SQL-P-COUNTRY          PIC X(50).
 
        EXEC SQL END DECLARE SECTION END-EXEC.
 
@@ -132,10 +194,23 @@
       ******************************************************************
        0000-MAIN-START.
 
+      * Colonne requise par le flag d'activite (idempotent : ne recree
+      * rien si deja present). banksql ne fait que des SELECT sur
+      * databank, donc ne pas dependre de maintdb ou payssql pour avoir
+      * deja cree cette colonne avant de filtrer dessus plus bas.
+           EXEC SQL
+               ALTER TABLE databank
+               ADD COLUMN IF NOT EXISTS active CHAR(1) DEFAULT 'Y'
+           END-EXEC.
+
            OPEN OUTPUT RAPPORT.
            CLOSE RAPPORT.
            OPEN EXTEND RAPPORT.
 
+           OPEN OUTPUT RAPPORT-CSV.
+           CLOSE RAPPORT-CSV.
+           OPEN EXTEND RAPPORT-CSV.
+
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
            MOVE PT-ENTETE TO RAPPORT-ENTRY
@@ -145,9 +220,12 @@
 
            PERFORM 7010-AGE-START          THRU 7010-AGE-END. 
            PERFORM 7020-AGECOUNT-START     THRU 7020-AGECOUNT-END. 
-           PERFORM 7030-BELGE-START        THRU 7030-BELGE-END. 
+           PERFORM 7030-QUOTE-START        THRU 7030-QUOTE-END.
+           PERFORM 7035-PHONE-START        THRU 7035-PHONE-END.
+           PERFORM 7040-GENDER-START       THRU 7040-GENDER-END.
 
            CLOSE RAPPORT.
+           CLOSE RAPPORT-CSV.
 
        0000-MAIN-END.
            STOP RUN.
@@ -169,18 +247,38 @@
            EXEC SQL
            SELECT MAX(age) INTO :WS-MAX-AGE
            FROM databank
-           END-EXEC.  
+           WHERE age BETWEEN 1 AND 110
+             AND active = 'Y'
+           END-EXEC.
+
 
-           
            EXEC SQL
                SELECT MIN(age) INTO :WS-MIN-AGE
                FROM databank
+               WHERE age BETWEEN 1 AND 110
+                 AND active = 'Y'
            END-EXEC.
-             
+
            MOVE MIN-ET-MAX TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
 
-       7010-AGE-END. 
+           INITIALIZE RAPPORT-CSV-ENTRY
+           STRING 'max' DELIMITED BY SIZE
+                  ','   DELIMITED BY SIZE
+                  WS-MAX-AGE DELIMITED BY SIZE
+                  INTO RAPPORT-CSV-ENTRY
+           END-STRING
+           WRITE RAPPORT-CSV-ENTRY.
+
+           INITIALIZE RAPPORT-CSV-ENTRY
+           STRING 'min' DELIMITED BY SIZE
+                  ','   DELIMITED BY SIZE
+                  WS-MIN-AGE DELIMITED BY SIZE
+                  INTO RAPPORT-CSV-ENTRY
+           END-STRING
+           WRITE RAPPORT-CSV-ENTRY.
+
+       7010-AGE-END.
            EXIT.
 
       ****************************************************************** 
@@ -196,10 +294,12 @@
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
 
-           EXEC SQL 
+           EXEC SQL
            DECLARE CRAGE CURSOR FOR
                SELECT age, COUNT(*)
                FROM databank
+               WHERE age BETWEEN 1 AND 110
+                 AND active = 'Y'
                GROUP BY age
                ORDER BY age ASC
            END-EXEC.
@@ -219,62 +319,278 @@
                IF SQLCODE = 0 THEN
                MOVE AGE TO RAPPORT-ENTRY
                WRITE RAPPORT-ENTRY
+
+               INITIALIZE RAPPORT-CSV-ENTRY
+               STRING WS-AGE    DELIMITED BY SIZE
+                      ','       DELIMITED BY SIZE
+                      WS-AGE-COUNTER DELIMITED BY SIZE
+                      INTO RAPPORT-CSV-ENTRY
+               END-STRING
+               WRITE RAPPORT-CSV-ENTRY
                END-IF
            END-PERFORM.
 
-       7020-AGECOUNT-END. 
+       7020-AGECOUNT-END.
            EXIT.
            
       ****************************************************************** 
-       7030-BELGE-START.      
+       7030-QUOTE-START.
 
       *****************************************
-      *     Recherche par belgophoniste       *
-      *****************************************    
+      *   Recherche citation/salutation par   *
+      *   pays (tous pays, pas seulement BE)  *
+      *****************************************
 
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           MOVE PT-BELGIUM TO RAPPORT-ENTRY
+           MOVE PT-QUOTE  TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
 
-           EXEC SQL DECLARE CRBELGE CURSOR FOR
-               SELECT last_name, first_name, email, phrase
+           MOVE SPACE TO WS-QUOTE-COUNTRY.
+
+           EXEC SQL DECLARE CRQUOTE CURSOR FOR
+               SELECT databank.country,
+                      databank.last_name,
+                      databank.first_name,
+                      databank.email,
+                      phrase.phrase
                FROM databank, phrase
-               WHERE country = 'Belgium'
+               WHERE databank.country_code = phrase.country_code
+                 AND databank.active = 'Y'
+               ORDER BY databank.country
            END-EXEC.
 
-           EXEC SQL 
-           OPEN CRBELGE
+           EXEC SQL
+           OPEN CRQUOTE
            END-EXEC.
 
            PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
                EXEC SQL
-                   FETCH CRBELGE
-                   INTO :SQL-B-FISTNAME, 
-                        :SQL-B-LASTNAME, 
-                        :SQL-B-EMAIL,    
-                        :SQL-B-QUOTE     
+                   FETCH CRQUOTE
+                   INTO :SQL-B-COUNTRY,
+                        :SQL-B-LASTNAME,
+                        :SQL-B-FISTNAME,
+                        :SQL-B-EMAIL,
+                        :SQL-B-QUOTE
                END-EXEC
 
                IF SQLCODE = 0 THEN
-                   MOVE SQL-B-FISTNAME,  TO WS-B-FISTNAME, 
-                   MOVE SQL-B-LASTNAME,  TO WS-B-LASTNAME, 
-                   MOVE SQL-B-EMAIL,     TO WS-B-EMAIL,    
-                   MOVE SQL-B-QUOTE      TO WS-B-QUOTE     
+                   IF SQL-B-COUNTRY NOT = WS-QUOTE-COUNTRY THEN
+                       MOVE SQL-B-COUNTRY TO WS-QUOTE-COUNTRY
+                       MOVE SQL-B-COUNTRY TO WS-QB-COUNTRY
+                       MOVE WS-COUNTRY-BLOCK TO RAPPORT-ENTRY
+                       WRITE RAPPORT-ENTRY
+                   END-IF
+
+                   MOVE SQL-B-FISTNAME  TO WS-B-FISTNAME
+                   MOVE SQL-B-LASTNAME  TO WS-B-LASTNAME
+                   MOVE SQL-B-EMAIL     TO WS-B-EMAIL
+                   MOVE SQL-B-QUOTE     TO WS-B-QUOTE
 
                    MOVE WS-BELGIAN TO RAPPORT-ENTRY
                    WRITE RAPPORT-ENTRY
+
+      * champs libres (pays/nom/email) entre guillemets : ils peuvent
+      * contenir des virgules, ce qui decalerait les colonnes du CSV.
+                   MOVE SQL-B-COUNTRY TO WS-CSV-FIELD
+                   PERFORM 9000-CSV-QUOTE-START THRU 9000-CSV-QUOTE-END
+                   MOVE WS-CSV-QUOTED TO WS-CSV-Q-COUNTRY
+
+                   MOVE SQL-B-FISTNAME TO WS-CSV-FIELD
+                   PERFORM 9000-CSV-QUOTE-START THRU 9000-CSV-QUOTE-END
+                   MOVE WS-CSV-QUOTED TO WS-CSV-Q-FISTNAME
+
+                   MOVE SQL-B-LASTNAME TO WS-CSV-FIELD
+                   PERFORM 9000-CSV-QUOTE-START THRU 9000-CSV-QUOTE-END
+                   MOVE WS-CSV-QUOTED TO WS-CSV-Q-LASTNAME
+
+                   MOVE SQL-B-EMAIL TO WS-CSV-FIELD
+                   PERFORM 9000-CSV-QUOTE-START THRU 9000-CSV-QUOTE-END
+                   MOVE WS-CSV-QUOTED TO WS-CSV-Q-EMAIL
+
+                   INITIALIZE RAPPORT-CSV-ENTRY
+                   STRING
+                     FUNCTION TRIM(WS-CSV-Q-COUNTRY)  DELIMITED BY SIZE
+                     ','                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CSV-Q-FISTNAME) DELIMITED BY SIZE
+                     ','                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CSV-Q-LASTNAME) DELIMITED BY SIZE
+                     ','                              DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-CSV-Q-EMAIL)    DELIMITED BY SIZE
+                     INTO RAPPORT-CSV-ENTRY
+                   END-STRING
+                   WRITE RAPPORT-CSV-ENTRY
                END-IF
            END-PERFORM.
 
-         
-       7030-BELGE-END.
+           EXEC SQL
+           CLOSE CRQUOTE
+           END-EXEC.
+
+       7030-QUOTE-END.
+           EXIT.
+
+      ******************************************************************
+       7035-PHONE-START.
+
+      *****************************************
+      *   Controle des numeros de telephone   *
+      *****************************************
+
+           MOVE PT-ETOILE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE PT-PHONE  TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE PT-ETOILE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           EXEC SQL DECLARE CRPHONE CURSOR FOR
+               SELECT first_name, last_name, info_phone, country
+               FROM databank
+               WHERE active = 'Y'
+           END-EXEC.
+
+           EXEC SQL
+           OPEN CRPHONE
+           END-EXEC.
+
+           PERFORM WITH TEST AFTER UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH CRPHONE
+                   INTO :SQL-P-FISTNAME,
+                        :SQL-P-LASTNAME,
+                        :SQL-P-PHONE,
+                        :SQL-P-COUNTRY
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE 'Y' TO WS-PHONE-VALID
+                   EVALUATE SQL-P-COUNTRY
+                       WHEN 'Belgium'
+                           IF SQL-P-PHONE(1:3) NOT = '+32' AND
+                              SQL-P-PHONE(1:1) NOT = '0'
+                               MOVE 'N' TO WS-PHONE-VALID
+                           END-IF
+                       WHEN 'France'
+                           IF SQL-P-PHONE(1:3) NOT = '+33' AND
+                              SQL-P-PHONE(1:1) NOT = '0'
+                               MOVE 'N' TO WS-PHONE-VALID
+                           END-IF
+                       WHEN 'Luxembourg'
+                           IF SQL-P-PHONE(1:4) NOT = '+352' AND
+                              SQL-P-PHONE(1:1) NOT = '0'
+                               MOVE 'N' TO WS-PHONE-VALID
+                           END-IF
+                       WHEN 'Switzerland'
+                           IF SQL-P-PHONE(1:3) NOT = '+41' AND
+                              SQL-P-PHONE(1:1) NOT = '0'
+                               MOVE 'N' TO WS-PHONE-VALID
+                           END-IF
+                       WHEN OTHER
+                           IF SQL-P-PHONE(1:1) NOT = '+'
+                               MOVE 'N' TO WS-PHONE-VALID
+                           END-IF
+                   END-EVALUATE
+
+                   IF WS-PHONE-VALID = 'N' THEN
+                       MOVE SQL-P-FISTNAME  TO WS-IP-FISTNAME
+                       MOVE SQL-P-LASTNAME  TO WS-IP-LASTNAME
+                       MOVE SQL-P-PHONE     TO WS-IP-PHONE
+                       MOVE WS-INVALID-PHONE TO RAPPORT-ENTRY
+                       WRITE RAPPORT-ENTRY
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+           CLOSE CRPHONE
+           END-EXEC.
+
+       7035-PHONE-END.
+           EXIT.
+
+      ******************************************************************
+       7040-GENDER-START.
+
+      *****************************************
+      *    Repartition age (tranche 10 ans)   *
+      *           et sexe                     *
+      *****************************************
+
+           MOVE PT-ETOILE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE PT-GENDER TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           MOVE PT-ETOILE TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+      * age est caste en entier avant la division : databank.age est
+      * NUMERIC, et une division NUMERIC ne tronque pas comme une
+      * division INTEGER (25/10*10 redonnerait 25 au lieu de 20).
+           EXEC SQL
+           DECLARE CRGENDER CURSOR FOR
+               SELECT (age::int / 10) * 10, gender, COUNT(*)
+               FROM databank
+               WHERE age BETWEEN 1 AND 110
+                 AND active = 'Y'
+               GROUP BY (age::int / 10) * 10, gender
+               ORDER BY 1 ASC, gender ASC
+           END-EXEC.
+
+           MOVE "REPARTITION PAR TRANCHE D'AGE ET SEXE :"
+               TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           EXEC SQL
+           OPEN CRGENDER
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+               EXEC SQL
+               FETCH CRGENDER
+               INTO :SQL-G-BRACKET, :SQL-G-GENDER, :SQL-G-COUNTER
+               END-EXEC
+               IF SQLCODE = 0 THEN
+                   MOVE SQL-G-BRACKET       TO WS-AG-BRACKET-MIN
+                   COMPUTE WS-AG-BRACKET-MAX = SQL-G-BRACKET + 9
+                   MOVE SQL-G-GENDER        TO WS-AG-GENDER
+                   MOVE SQL-G-COUNTER       TO WS-AG-COUNTER
+                   MOVE AGE-GENDER          TO RAPPORT-ENTRY
+                   WRITE RAPPORT-ENTRY
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+           CLOSE CRGENDER
+           END-EXEC.
+
+       7040-GENDER-END.
+           EXIT.
+
+      ******************************************************************
+       9000-CSV-QUOTE-START.
+
+      *****************************************
+      *  Entoure WS-CSV-FIELD de guillemets    *
+      *  et le depose dans WS-CSV-QUOTED, pour *
+      *  proteger les virgules dans les champs *
+      *  libres exportes en CSV.               *
+      *****************************************
+
+           MOVE SPACE TO WS-CSV-QUOTED
+           STRING '"'                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-FIELD)  DELIMITED BY SIZE
+                  '"'                          DELIMITED BY SIZE
+                  INTO WS-CSV-QUOTED
+           END-STRING.
+
+       9000-CSV-QUOTE-END.
            EXIT.
 
       ******************************************************************
-      *                     ERROR SQL MGMT                             * 
+      *                     ERROR SQL MGMT                             *
       ******************************************************************
        1001-ERROR-RTN-START.
            DISPLAY "*** SQL ERROR ***".
