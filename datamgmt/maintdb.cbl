@@ -0,0 +1,382 @@
+      *****************************************************************
+      *         export COB_LDFLAGS=-Wl,--no-as-needed
+      *         export COBCPY=./Copybook
+      *         ocesql maintdb.cbl prog.cob
+      *         cobc -locesql -x -o run prog.cob
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintdb.
+       AUTHOR. AlexEnCode.
+
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************
+      *             VARIABLE MENU             *
+      *****************************************
+       01  WS-OPERATION          PIC X(01) VALUE SPACE.
+       01  WS-CONFIRM            PIC X(01) VALUE SPACE.
+       01  WS-AGE-IN             PIC X(10) VALUE SPACE.
+
+      *****************************************
+      *              VARIABLE SQL             *
+      *****************************************
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+
+       01  DBNAME                  PIC  X(30) VALUE 'cobol'.
+       01  USERNAME                PIC  X(30) VALUE 'cobol'.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  DATABANK.
+           05 DK-ID             PIC X(50).
+           05 DK-FIRST-NAME     PIC X(50).
+	       05 DK-LAST-NAME      PIC X(50).
+	       05 DK-EMAIL          PIC X(50).
+	       05 DK-GENDER         PIC X(50).
+	       05 DK-AGE            PIC 9(10).
+           05 DK-SPOKEN         PIC X(50).
+	       05 DK-COUNTRY        PIC X(50).
+	       05 DK-COUNTRY-CODE   PIC X(50).
+	       05 DK-INFO-PHONE     PIC X(50).
+
+       01  SQL-FOUND-COUNT      PIC 9(10).
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+
+           IF  SQLCODE NOT = ZERO
+               PERFORM 1001-ERROR-RTN-START
+                   THRU 1001-ERROR-RTN-END
+           END-IF.
+
+           PERFORM 0000-MAIN-START   THRU 0000-MAIN-END.
+
+      ******************************************************************
+       0000-MAIN-START.
+
+           PERFORM 0010-INIT-START   THRU 0010-INIT-END.
+
+           MOVE SPACE TO WS-OPERATION.
+           PERFORM UNTIL WS-OPERATION = 'Q'
+
+               DISPLAY ' '
+               DISPLAY '1) Ajouter un contact (insert)'
+               DISPLAY '2) Modifier un contact (update)'
+               DISPLAY '3) Retirer un contact (soft delete)'
+               DISPLAY 'S) Setup schema (deja lance au demarrage)'
+               DISPLAY 'Q) Quitter'
+               DISPLAY 'Choix : ' WITH NO ADVANCING
+               ACCEPT WS-OPERATION
+
+               EVALUATE WS-OPERATION
+                   WHEN '1'
+                       PERFORM 7010-INSERT-START THRU 7010-INSERT-END
+                   WHEN '2'
+                       PERFORM 7020-UPDATE-START THRU 7020-UPDATE-END
+                   WHEN '3'
+                       PERFORM 7030-DELETE-START THRU 7030-DELETE-END
+                   WHEN 'S'
+                       PERFORM 0015-SCHEMA-SETUP-START
+                           THRU 0015-SCHEMA-SETUP-END
+                   WHEN 's'
+                       PERFORM 0015-SCHEMA-SETUP-START
+                           THRU 0015-SCHEMA-SETUP-END
+                   WHEN 'Q'
+                       CONTINUE
+                   WHEN 'q'
+                       MOVE 'Q' TO WS-OPERATION
+                   WHEN OTHER
+                       DISPLAY 'Choix invalide.'
+               END-EVALUATE
+           END-PERFORM.
+
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL DISCONNECT ALL END-EXEC.
+
+       0000-MAIN-END.
+           STOP RUN.
+
+      ******************************************************************
+       0010-INIT-START.
+
+      *****************************************
+      *  Mise a jour du schema au demarrage,  *
+      *  comme banksql/payssql : meme compte  *
+      *  applicatif "cobol" pour les 3        *
+      *  programmes, donc pas de raison que   *
+      *  maintdb seul la reporte a plus tard. *
+      *  Non fatal (1002-SQL-WARN-START) si   *
+      *  le compte n'a pas les droits DDL -   *
+      *  le menu reste utilisable, et l'option*
+      *  S permet de la relancer a la main    *
+      *  une fois les droits accordes.        *
+      *****************************************
+
+           PERFORM 0015-SCHEMA-SETUP-START
+               THRU 0015-SCHEMA-SETUP-END.
+
+       0010-INIT-END.
+           EXIT.
+
+      ******************************************************************
+       0015-SCHEMA-SETUP-START.
+
+      *****************************************
+      *  Colonnes requises par le traitement  *
+      *  delta (payssql) et le soft delete    *
+      *  (idempotent : ne recree rien si deja *
+      *  present). Lancee automatiquement au  *
+      *  demarrage (0010-INIT-START) et        *
+      *  disponible aussi via l'option S du    *
+      *  menu pour la relancer a la main.      *
+      *****************************************
+
+           EXEC SQL
+               ALTER TABLE databank
+               ADD COLUMN IF NOT EXISTS last_modified TIMESTAMP
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+               EXEC SQL
+                   ALTER TABLE databank
+                   ADD COLUMN IF NOT EXISTS active CHAR(1) DEFAULT 'Y'
+               END-EXEC
+           END-IF.
+
+           IF SQLCODE = 0 THEN
+               DISPLAY 'Schema a jour (last_modified, active).'
+           ELSE
+               PERFORM 1002-SQL-WARN-START THRU 1002-SQL-WARN-END
+           END-IF.
+
+       0015-SCHEMA-SETUP-END.
+           EXIT.
+
+      ******************************************************************
+       7010-INSERT-START.
+
+      *****************************************
+      *        Ajout d'un nouveau contact     *
+      *****************************************
+
+           INITIALIZE DATABANK.
+
+           DISPLAY 'Id : ' WITH NO ADVANCING.
+           ACCEPT DK-ID.
+           DISPLAY 'Prenom : ' WITH NO ADVANCING.
+           ACCEPT DK-FIRST-NAME.
+           DISPLAY 'Nom : ' WITH NO ADVANCING.
+           ACCEPT DK-LAST-NAME.
+           DISPLAY 'Email : ' WITH NO ADVANCING.
+           ACCEPT DK-EMAIL.
+           DISPLAY 'Sexe : ' WITH NO ADVANCING.
+           ACCEPT DK-GENDER.
+           DISPLAY 'Age : ' WITH NO ADVANCING.
+           ACCEPT WS-AGE-IN.
+           MOVE FUNCTION NUMVAL(WS-AGE-IN) TO DK-AGE.
+           DISPLAY 'Langue parlee : ' WITH NO ADVANCING.
+           ACCEPT DK-SPOKEN.
+           DISPLAY 'Pays : ' WITH NO ADVANCING.
+           ACCEPT DK-COUNTRY.
+           DISPLAY 'Code pays : ' WITH NO ADVANCING.
+           ACCEPT DK-COUNTRY-CODE.
+           DISPLAY 'Telephone : ' WITH NO ADVANCING.
+           ACCEPT DK-INFO-PHONE.
+
+           EXEC SQL
+               INSERT INTO databank
+                   (id, first_name, last_name, email, gender, age,
+                    spoken, country, country_code, info_phone,
+                    last_modified, active)
+               VALUES
+                   (:DK-ID, :DK-FIRST-NAME, :DK-LAST-NAME, :DK-EMAIL,
+                    :DK-GENDER, :DK-AGE, :DK-SPOKEN, :DK-COUNTRY,
+                    :DK-COUNTRY-CODE, :DK-INFO-PHONE,
+                    CURRENT_TIMESTAMP, 'Y')
+           END-EXEC.
+
+           IF SQLCODE = 0 THEN
+               DISPLAY 'Contact ajoute.'
+           ELSE
+               PERFORM 1002-SQL-WARN-START THRU 1002-SQL-WARN-END
+           END-IF.
+
+       7010-INSERT-END.
+           EXIT.
+
+      ******************************************************************
+       7020-UPDATE-START.
+
+      *****************************************
+      *      Modification d'un contact        *
+      *     existant (par id)                 *
+      *****************************************
+
+           INITIALIZE DATABANK.
+
+           DISPLAY 'Id du contact a modifier : ' WITH NO ADVANCING.
+           ACCEPT DK-ID.
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :SQL-FOUND-COUNT
+               FROM databank
+               WHERE id = :DK-ID
+           END-EXEC.
+
+           IF SQL-FOUND-COUNT = 0 THEN
+               DISPLAY 'Aucun contact avec cet id.'
+           ELSE
+               DISPLAY 'Prenom : ' WITH NO ADVANCING
+               ACCEPT DK-FIRST-NAME
+               DISPLAY 'Nom : ' WITH NO ADVANCING
+               ACCEPT DK-LAST-NAME
+               DISPLAY 'Email : ' WITH NO ADVANCING
+               ACCEPT DK-EMAIL
+               DISPLAY 'Sexe : ' WITH NO ADVANCING
+               ACCEPT DK-GENDER
+               DISPLAY 'Age : ' WITH NO ADVANCING
+               ACCEPT WS-AGE-IN
+               MOVE FUNCTION NUMVAL(WS-AGE-IN) TO DK-AGE
+               DISPLAY 'Langue parlee : ' WITH NO ADVANCING
+               ACCEPT DK-SPOKEN
+               DISPLAY 'Pays : ' WITH NO ADVANCING
+               ACCEPT DK-COUNTRY
+               DISPLAY 'Code pays : ' WITH NO ADVANCING
+               ACCEPT DK-COUNTRY-CODE
+               DISPLAY 'Telephone : ' WITH NO ADVANCING
+               ACCEPT DK-INFO-PHONE
+
+               EXEC SQL
+                   UPDATE databank
+                   SET first_name    = :DK-FIRST-NAME,
+                       last_name     = :DK-LAST-NAME,
+                       email         = :DK-EMAIL,
+                       gender        = :DK-GENDER,
+                       age           = :DK-AGE,
+                       spoken        = :DK-SPOKEN,
+                       country       = :DK-COUNTRY,
+                       country_code  = :DK-COUNTRY-CODE,
+                       info_phone    = :DK-INFO-PHONE,
+                       last_modified = CURRENT_TIMESTAMP
+                   WHERE id = :DK-ID
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   DISPLAY 'Contact mis a jour.'
+               ELSE
+                   PERFORM 1002-SQL-WARN-START THRU 1002-SQL-WARN-END
+               END-IF
+           END-IF.
+
+       7020-UPDATE-END.
+           EXIT.
+
+      ******************************************************************
+       7030-DELETE-START.
+
+      *****************************************
+      *   Retrait d'un contact (soft delete)  *
+      *   -> active = 'N', la ligne reste     *
+      *      en base pour historique          *
+      *****************************************
+
+           DISPLAY 'Id du contact a retirer : ' WITH NO ADVANCING.
+           ACCEPT DK-ID.
+           DISPLAY 'Confirmer (O/N) : ' WITH NO ADVANCING.
+           ACCEPT WS-CONFIRM.
+
+           IF WS-CONFIRM = 'O' OR WS-CONFIRM = 'o' THEN
+               EXEC SQL
+                   UPDATE databank
+                   SET active        = 'N',
+                       last_modified = CURRENT_TIMESTAMP
+                   WHERE id = :DK-ID
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   DISPLAY 'Contact retire (soft delete).'
+               ELSE
+                   PERFORM 1002-SQL-WARN-START THRU 1002-SQL-WARN-END
+               END-IF
+           ELSE
+               DISPLAY 'Annule.'
+           END-IF.
+
+       7030-DELETE-END.
+           EXIT.
+
+      ******************************************************************
+      *                     ERROR SQL MGMT                             *
+      ******************************************************************
+      * Connexion initiale uniquement : sans base, le programme ne
+      * peut rien faire d'autre que s'arreter.
+       1001-ERROR-RTN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -01
+                 DISPLAY "Connection failed"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+       1001-ERROR-RTN-END.
+           STOP RUN.
+
+      * Erreur sur une operation du menu (insert/update/delete/setup) :
+      * on affiche et on revient au menu plutot que de tuer la session
+      * interactive - un id en doublon ou un droit manquant ne doit
+      * pas forcer l'utilisateur a tout relancer.
+       1002-SQL-WARN-START.
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE SPACE.
+           EVALUATE SQLCODE
+              WHEN  +100
+                 DISPLAY "Record not found"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE:" SPACE SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+           DISPLAY "Operation annulee, retour au menu.".
+       1002-SQL-WARN-END.
+           EXIT.
+      ******************************************************************
