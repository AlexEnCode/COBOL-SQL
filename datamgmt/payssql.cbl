@@ -16,16 +16,76 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REC-ASSU-STATUS.
-           
-      ****************************************************************** 
+
+      * Historique des corrections de country_code (id/avant/apres)
+           SELECT CHANGELOG ASSIGN TO 'changelog.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CHG-STATUS.
+
+      * Quarantaine : pays non reconnus (au lieu d'effacer le code pays)
+           SELECT EXCEPTION-COUNTRY ASSIGN TO 'exception_country.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-EXC-STATUS.
+
+      * Quarantaine : ages incoherents (< 1 an ou > 110 ans)
+           SELECT EXCEPTION-AGE ASSIGN TO 'exception_age.dat'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-EXC-AGE-STATUS.
+
+      * Point de reprise : dernier id traite par 7020-INCOHERENCE-START
+           SELECT CHECKPOINT-FILE ASSIGN TO 'incoherence.ckpt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-CKPT-STATUS.
+
+      * Date/heure du dernier run correctement termine (traitement delta)
+           SELECT LASTRUN-FILE ASSIGN TO 'payssql.lastrun'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REC-LASTRUN-STATUS.
+
+      ******************************************************************
        DATA DIVISION.
        FILE SECTION.
 
        FD RAPPORT
            LABEL RECORDS ARE STANDARD
-           RECORDING MODE IS F.    
+           RECORDING MODE IS F.
 
        01  RAPPORT-ENTRY     PIC X(125).
+
+       FD CHANGELOG
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  CHANGELOG-ENTRY   PIC X(182).
+
+       FD EXCEPTION-COUNTRY
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  EXCEPTION-COUNTRY-ENTRY PIC X(203).
+
+       FD EXCEPTION-AGE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  EXCEPTION-AGE-ENTRY PIC X(163).
+
+       FD CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  CHECKPOINT-ENTRY  PIC X(50).
+
+       FD LASTRUN-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  LASTRUN-ENTRY     PIC X(20).
       ******************************************************************
 
        WORKING-STORAGE SECTION.
@@ -34,23 +94,75 @@
       *           VARIABLE STATUS             *
       *****************************************      
        01 REC-ASSU-STATUS        PIC X(2).
+       01 REC-CHG-STATUS         PIC X(2).
+       01 REC-EXC-STATUS         PIC X(2).
+       01 REC-EXC-AGE-STATUS     PIC X(2).
+       01 REC-CKPT-STATUS        PIC X(2).
+       01 REC-LASTRUN-STATUS     PIC X(2).
 
       *****************************************
       *        VARIABLE RAPPORT               *
-      ***************************************** 
+      *****************************************
        01  PT-ENTETE    PIC X(27) VALUE '* TRAITEMENT DATABANK P2  *'.
        01  PT-ETOILE    PIC X(27) VALUE '***************************'.
+       01  PT-AGEVALID  PIC X(27) VALUE '*   CONTROLE DES AGES     *'.
        01  PT-CODE      PIC X(27) VALUE '*     CORRECTION CODE     *'.
        01  PT-INCOH     PIC X(27) VALUE '* CORRECTION INCOHERENCES *'.
-       01  PT-MAJ       PIC X(27) VALUE '*  CORRECTION MAJUSCULE   *'. 
+       01  PT-MAJ       PIC X(27) VALUE '*  CORRECTION MAJUSCULE   *'.
 
       *****************************************
       *             VARIABLE ALGO             *
-      ***************************************** 
+      *****************************************
 
        01  WS-COUNTRY        PIC X(50) VALUE SPACE.
        01  WS-CODE           PIC X(50) VALUE SPACE.
        01  WS-COUNTRY-CODE   PIC X(50) VALUE SPACE.
+       01  WS-UNRECOGNIZED   PIC X(01) VALUE 'N'.
+
+      *****************************************
+      *   VARIABLE JOURNAL DE MODIFICATIONS   *
+      *****************************************
+       01  WS-RUN-DATE           PIC 9(08) VALUE ZERO.
+
+       01  WS-CHANGELOG-LINE.
+           05  WS-CL-ID          PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-CL-OLD-CODE    PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-CL-NEW-CODE    PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-CL-PARAGRAPH   PIC X(20).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-CL-RUN-DATE    PIC 9(08).
+
+       01  WS-EXC-COUNTRY-LINE.
+           05  WS-EXC-ID         PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXC-FIRSTNAME  PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXC-LASTNAME   PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXC-COUNTRY    PIC X(50).
+
+       01  WS-EXC-AGE-LINE.
+           05  WS-EXA-ID         PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXA-FIRSTNAME  PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXA-LASTNAME   PIC X(50).
+           05  FILLER            PIC X(01) VALUE ','.
+           05  WS-EXA-AGE        PIC 9(10).
+
+      *****************************************
+      *   VARIABLE REPRISE / TRAITEMENT DELTA *
+      *****************************************
+       01  WS-COMMIT-INTERVAL    PIC 9(05) VALUE 500.
+       01  WS-COMMIT-ENV         PIC X(10) VALUE SPACE.
+       01  WS-COMMIT-COUNTER     PIC 9(05) VALUE ZERO.
+       01  WS-LAST-ID            PIC X(50) VALUE SPACE.
+       01  WS-LAST-RUN-TS        PIC X(14) VALUE '19000101000000'.
+       01  WS-RUN-TIME           PIC 9(08) VALUE ZERO.
+       01  WS-NOW-TS             PIC X(14) VALUE SPACE.
 
       *****************************************
       *              VARIABLE SQL             *
@@ -101,107 +213,401 @@
            CLOSE RAPPORT.
            OPEN EXTEND RAPPORT.
 
+           PERFORM 0010-INIT-START           THRU 0010-INIT-END.
+
            INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE   TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ENTETE   TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE   TO RAPPORT-ENTRY
-           WRITE RAPPORT-ENTRY.     
+           WRITE RAPPORT-ENTRY.
 
-           PERFORM 7010-CODE-START          THRU 7010-CODE-END. 
-           PERFORM 7020-INCOHERENCE-START   THRU 7020-INCOHERENCE-END. 
-           PERFORM 7030-MAJUSCULE-START     THRU 7030-MAJUSCULE-END. 
+           PERFORM 7005-AGEVALID-START      THRU 7005-AGEVALID-END.
+           PERFORM 7010-CODE-START          THRU 7010-CODE-END.
+           PERFORM 7015-COUNTRYSCAN-START   THRU 7015-COUNTRYSCAN-END.
+           PERFORM 7020-INCOHERENCE-START   THRU 7020-INCOHERENCE-END.
+           PERFORM 7030-MAJUSCULE-START     THRU 7030-MAJUSCULE-END.
 
            CLOSE RAPPORT.
 
            EXEC SQL COMMIT WORK END-EXEC.
+
+           PERFORM 0090-FINALIZE-START       THRU 0090-FINALIZE-END.
+
            EXEC SQL DISCONNECT ALL END-EXEC.
-           
+
        0000-MAIN-END.
            STOP RUN.
 
       ******************************************************************
-       7010-CODE-START. 
+       0010-INIT-START.
+
+      *****************************************
+      *  Parametre N (intervalle de commit)   *
+      *  + reprise sur incident + delta       *
+      *****************************************
+
+           ACCEPT WS-COMMIT-ENV
+               FROM ENVIRONMENT "PAYSSQL_COMMIT_INTERVAL".
+           IF WS-COMMIT-ENV NOT = SPACE
+               MOVE FUNCTION NUMVAL(WS-COMMIT-ENV) TO WS-COMMIT-INTERVAL
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           STRING WS-RUN-DATE           DELIMITED BY SIZE
+                  WS-RUN-TIME (1:6)     DELIMITED BY SIZE
+                  INTO WS-NOW-TS
+           END-STRING.
+
+      * Dernier id traite par un run interrompu (reprise 7020)
+           MOVE SPACE TO WS-LAST-ID.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF REC-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF REC-CKPT-STATUS = '00'
+                   MOVE CHECKPOINT-ENTRY TO WS-LAST-ID
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-LAST-ID = 'DONE'
+               MOVE SPACE TO WS-LAST-ID
+           END-IF.
+
+      * Horodatage du dernier run termine (traitement delta). Sentinelle
+      * tres anterieure par defaut (premier run = tout est "recent"),
+      * plutot que SPACE : SPACE ne se parse pas en timestamp cote SQL.
+           MOVE '19000101000000' TO WS-LAST-RUN-TS.
+           OPEN INPUT LASTRUN-FILE.
+           IF REC-LASTRUN-STATUS = '00'
+               READ LASTRUN-FILE
+               IF REC-LASTRUN-STATUS = '00'
+                   MOVE LASTRUN-ENTRY TO WS-LAST-RUN-TS
+               END-IF
+               CLOSE LASTRUN-FILE
+           END-IF.
+
+      * Colonnes requises par le traitement delta et par le flag
+      * d'activite (idempotent : ne recree rien si deja present).
+      * payssql est un job batch, suppose avoir les droits DDL sur
+      * sa propre table - ne pas dependre d'un autre programme
+      * (ex: maintdb) pour avoir deja cree ces colonnes.
+           EXEC SQL
+               ALTER TABLE databank
+               ADD COLUMN IF NOT EXISTS last_modified TIMESTAMP
+           END-EXEC.
+
+           EXEC SQL
+               ALTER TABLE databank
+               ADD COLUMN IF NOT EXISTS active CHAR(1) DEFAULT 'Y'
+           END-EXEC.
+
+      * Journal des corrections : on accumule d'un run a l'autre
+           OPEN EXTEND CHANGELOG.
+           IF REC-CHG-STATUS NOT = '00'
+               OPEN OUTPUT CHANGELOG
+           END-IF.
+
+      * Fichiers de quarantaine : rejeu complet a chaque run
+           OPEN OUTPUT EXCEPTION-COUNTRY.
+           CLOSE EXCEPTION-COUNTRY.
+           OPEN EXTEND EXCEPTION-COUNTRY.
+
+           OPEN OUTPUT EXCEPTION-AGE.
+           CLOSE EXCEPTION-AGE.
+           OPEN EXTEND EXCEPTION-AGE.
+
+       0010-INIT-END.
+           EXIT.
+
+      ******************************************************************
+       0090-FINALIZE-START.
+
+      *****************************************
+      *  Cloture des journaux + mise a jour   *
+      *  des points de reprise                *
+      *****************************************
+
+           CLOSE CHANGELOG.
+           CLOSE EXCEPTION-COUNTRY.
+           CLOSE EXCEPTION-AGE.
+
+           MOVE 'DONE' TO CHECKPOINT-ENTRY.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-ENTRY.
+           CLOSE CHECKPOINT-FILE.
+
+           MOVE WS-NOW-TS TO LASTRUN-ENTRY.
+           OPEN OUTPUT LASTRUN-FILE.
+           WRITE LASTRUN-ENTRY.
+           CLOSE LASTRUN-FILE.
+
+       0090-FINALIZE-END.
+           EXIT.
+
+      ******************************************************************
+       7005-AGEVALID-START.
+
+      *****************************************
+      *   Quarantaine des ages incoherents    *
+      *   (age < 1 an ou > 110 ans)           *
+      *****************************************
+           INITIALIZE RAPPORT-ENTRY.
+           MOVE PT-ETOILE   TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           INITIALIZE RAPPORT-ENTRY.
+           MOVE PT-AGEVALID TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+           INITIALIZE RAPPORT-ENTRY.
+           MOVE PT-ETOILE   TO RAPPORT-ENTRY
+           WRITE RAPPORT-ENTRY.
+
+           EXEC SQL
+               DECLARE CRAGEVALID CURSOR FOR
+               SELECT id, first_name, last_name, age
+               FROM databank
+               WHERE (age < 1 OR age > 110)
+                 AND active = 'Y'
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRAGEVALID
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH CRAGEVALID
+                   INTO :DK-ID, :DK-FIRST-NAME, :DK-LAST-NAME, :DK-AGE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE DK-ID         TO WS-EXA-ID
+                   MOVE DK-FIRST-NAME TO WS-EXA-FIRSTNAME
+                   MOVE DK-LAST-NAME  TO WS-EXA-LASTNAME
+                   MOVE DK-AGE        TO WS-EXA-AGE
+                   MOVE WS-EXC-AGE-LINE TO EXCEPTION-AGE-ENTRY
+                   WRITE EXCEPTION-AGE-ENTRY
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRAGEVALID
+           END-EXEC.
+
+           DISPLAY "age validation ok".
+       7005-AGEVALID-END.
+           EXIT.
+
+      ******************************************************************
+       7010-CODE-START.
 
       *****************************************
       *     MAJ CODE PAYS FR VERS BE          *
-      *****************************************    
+      *   (reecrite en curseur pour pouvoir   *
+      *    journaliser avant/apres et filtrer *
+      *    sur le delta depuis le dernier run)*
+      *****************************************
            INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-CODE  TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
 
            EXEC SQL
-                UPDATE databank
-                SET country_code = 'BE'
-                WHERE age > 35 AND age < 40
-                AND country_code = 'FR'
-            END-EXEC.
+               DECLARE CRFRBE CURSOR FOR
+               SELECT id, country_code
+               FROM databank
+               WHERE age > 35 AND age < 40
+                 AND country_code = 'FR'
+                 AND active = 'Y'
+                 AND last_modified >=
+                     TO_TIMESTAMP(:WS-LAST-RUN-TS, 'YYYYMMDDHH24MISS')
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRFRBE
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH CRFRBE
+                   INTO :DK-ID, :DK-COUNTRY-CODE
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE DK-COUNTRY-CODE TO WS-CL-OLD-CODE
+
+                   EXEC SQL
+                       UPDATE databank
+                       SET country_code = 'BE',
+                           last_modified = CURRENT_TIMESTAMP
+                       WHERE id = :DK-ID
+                   END-EXEC
+
+                   IF SQLCODE = 0 THEN
+                       MOVE DK-ID         TO WS-CL-ID
+                       MOVE 'BE'          TO WS-CL-NEW-CODE
+                       MOVE '7010-CODE'   TO WS-CL-PARAGRAPH
+                       MOVE WS-RUN-DATE   TO WS-CL-RUN-DATE
+                       MOVE WS-CHANGELOG-LINE TO CHANGELOG-ENTRY
+                       WRITE CHANGELOG-ENTRY
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRFRBE
+           END-EXEC.
 
-    
            IF SQLCODE = 0 THEN
-               INITIALIZE RAPPORT-ENTRY           
+               INITIALIZE RAPPORT-ENTRY
                MOVE 'La mise à jour à correctement été effectuée.'
                TO RAPPORT-ENTRY
                WRITE RAPPORT-ENTRY
-           END-IF.   
+           END-IF.
 
            DISPLAY "part1 ok".
 
        7010-CODE-END.
 
 
-      ****************************************************************** 
-       7020-INCOHERENCE-START.   
+      ******************************************************************
+       7015-COUNTRYSCAN-START.
+
+      *****************************************
+      *   QUARANTAINE DES PAYS NON RECONNUS   *
+      *  Balayage complet, non filtre par le  *
+      *  delta ni par le point de reprise :   *
+      *  une entree non reconnue ne doit pas  *
+      *  disparaitre de la quarantaine tant   *
+      *  qu'elle n'a pas ete corrigee (meme   *
+      *  si son last_modified est ancien ou   *
+      *  qu'un run precedent a ete interrompu *
+      *  avant de l'atteindre).               *
+      *****************************************
+
+           EXEC SQL
+               DECLARE CRCOUNTRYSCAN CURSOR FOR
+               SELECT id, first_name, last_name, country
+               FROM databank
+               WHERE active = 'Y'
+                 AND country NOT IN ('France', 'Belgium',
+                                      'Luxembourg', 'Switzerland')
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CRCOUNTRYSCAN
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE = +100
+               EXEC SQL
+                   FETCH CRCOUNTRYSCAN
+                   INTO :DK-ID, :DK-FIRST-NAME, :DK-LAST-NAME,
+                        :DK-COUNTRY
+               END-EXEC
+
+               IF SQLCODE = 0 THEN
+                   MOVE DK-ID         TO WS-EXC-ID
+                   MOVE DK-FIRST-NAME TO WS-EXC-FIRSTNAME
+                   MOVE DK-LAST-NAME  TO WS-EXC-LASTNAME
+                   MOVE DK-COUNTRY    TO WS-EXC-COUNTRY
+                   MOVE WS-EXC-COUNTRY-LINE TO EXCEPTION-COUNTRY-ENTRY
+                   WRITE EXCEPTION-COUNTRY-ENTRY
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CRCOUNTRYSCAN
+           END-EXEC.
+
+           DISPLAY "country scan ok".
+       7015-COUNTRYSCAN-END.
+           EXIT.
+
+      ******************************************************************
+       7020-INCOHERENCE-START.
 
       *****************************************
       *     INCOHERENCE PAYS / CODE PAYS      *
-      *****************************************    
+      *  Reprise sur incident (checkpoint +   *
+      *  commit toutes les N lignes), limite  *
+      *  aux pays reconnus (la quarantaine des*
+      *  pays non reconnus est geree a part,  *
+      *  sans filtre delta/checkpoint, par    *
+      *  7015-COUNTRYSCAN-START)              *
+      *****************************************
 
-           INITIALIZE RAPPORT-ENTRY.  
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-INCOH  TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-           INITIALIZE RAPPORT-ENTRY.           
+           INITIALIZE RAPPORT-ENTRY.
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
-         
+
+           MOVE ZERO TO WS-COMMIT-COUNTER.
+
            DISPLAY "switch ok"
 
-           EXEC SQL 
+      * La comparaison/l'ordre du point de reprise se fait sur
+      * CAST(id AS BIGINT) : id est stocke en texte mais suppose
+      * numerique (ex: "2", "10") - un tri texte classerait "10"
+      * avant "2" et ferait sauter des lignes lors d'une reprise.
+      * Si des id alphanumeriques apparaissent un jour, ce CAST
+      * echouera et il faudra revoir ce point avec la DBA.
+           EXEC SQL
                DECLARE CRCODE CURSOR FOR
-               SELECT country, 
+               SELECT id,
+                      first_name,
+                      last_name,
+                      country,
                       country_code
                FROM databank
+               WHERE (:WS-LAST-ID = ' '
+                      OR CAST(id AS BIGINT) >
+                         CAST(:WS-LAST-ID AS BIGINT))
+                 AND active = 'Y'
+                 AND country IN ('France', 'Belgium',
+                                  'Luxembourg', 'Switzerland')
+                 AND last_modified >=
+                     TO_TIMESTAMP(:WS-LAST-RUN-TS, 'YYYYMMDDHH24MISS')
+               ORDER BY CAST(id AS BIGINT)
            END-EXEC.
 
-           EXEC SQL 
+           EXEC SQL
                OPEN CRCODE
            END-EXEC.
 
            DISPLAY "cursor ok".
-           
+
            PERFORM UNTIL SQLCODE = +100
-      
+
                EXEC SQL
                    FETCH CRCODE
-                   INTO :DK-COUNTRY, :DK-COUNTRY-CODE
+                   INTO :DK-ID, :DK-FIRST-NAME, :DK-LAST-NAME,
+                        :DK-COUNTRY, :DK-COUNTRY-CODE
                END-EXEC
-               
+
                IF SQLCODE = 0 THEN
                MOVE DK-COUNTRY          TO WS-COUNTRY
-               MOVE DK-COUNTRY-CODE     TO WS-CODE         
-      
+               MOVE DK-COUNTRY-CODE     TO WS-CODE
+               MOVE 'N'                 TO WS-UNRECOGNIZED
+
+      * Enumeration explicite plutot qu'un ELSE generique : le filtre
+      * `country IN (...)` du curseur ci-dessus devrait deja garantir
+      * qu'on ne voit que ces 4 pays, mais les deux listes sont
+      * maintenues separement. Si elles divergent un jour, ce garde-fou
+      * evite d'ecrire un code pays errone ('CH' par defaut) en base -
+      * on quarantine l'entree au lieu de la corrompre silencieusement.
                IF WS-COUNTRY = 'France'           THEN
                    MOVE 'FR' TO WS-COUNTRY-CODE
                ELSE IF WS-COUNTRY = 'Belgium'     THEN
@@ -211,26 +617,58 @@
                ELSE IF WS-COUNTRY = 'Switzerland' THEN
                    MOVE 'CH' TO WS-COUNTRY-CODE
                ELSE
-                   MOVE '  ' TO WS-COUNTRY-CODE
-               END-IF    
+                   MOVE 'Y' TO WS-UNRECOGNIZED
+               END-IF
+
+               IF WS-UNRECOGNIZED = 'Y' THEN
+                   MOVE DK-ID         TO WS-EXC-ID
+                   MOVE DK-FIRST-NAME TO WS-EXC-FIRSTNAME
+                   MOVE DK-LAST-NAME  TO WS-EXC-LASTNAME
+                   MOVE DK-COUNTRY    TO WS-EXC-COUNTRY
+                   MOVE WS-EXC-COUNTRY-LINE TO EXCEPTION-COUNTRY-ENTRY
+                   WRITE EXCEPTION-COUNTRY-ENTRY
+               ELSE
                IF WS-CODE NOT EQUAL TO WS-COUNTRY-CODE THEN
                EXEC SQL
                    UPDATE databank
-                   SET country_code = :WS-COUNTRY-CODE
+                   SET country_code = :WS-COUNTRY-CODE,
+                       last_modified = CURRENT_TIMESTAMP
                    WHERE id = :DK-ID
                END-EXEC
-           
+
                DISPLAY "update ok"
+
+               IF SQLCODE = 0 THEN
+                   MOVE DK-ID              TO WS-CL-ID
+                   MOVE WS-CODE            TO WS-CL-OLD-CODE
+                   MOVE WS-COUNTRY-CODE    TO WS-CL-NEW-CODE
+                   MOVE '7020-INCOH'       TO WS-CL-PARAGRAPH
+                   MOVE WS-RUN-DATE        TO WS-CL-RUN-DATE
+                   MOVE WS-CHANGELOG-LINE  TO CHANGELOG-ENTRY
+                   WRITE CHANGELOG-ENTRY
+               END-IF
+               END-IF
                END-IF
-               END-IF           
-           END-PERFORM. 
 
-           EXEC SQL 
+               MOVE DK-ID TO WS-LAST-ID
+               ADD 1 TO WS-COMMIT-COUNTER
+               IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL THEN
+                   EXEC SQL COMMIT WORK END-EXEC
+                   MOVE ZERO TO WS-COMMIT-COUNTER
+                   MOVE WS-LAST-ID TO CHECKPOINT-ENTRY
+                   OPEN OUTPUT CHECKPOINT-FILE
+                   WRITE CHECKPOINT-ENTRY
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
                CLOSE CRCODE
            END-EXEC.
 
            IF SQLCODE = 0 THEN
-           INITIALIZE RAPPORT-ENTRY           
+           INITIALIZE RAPPORT-ENTRY
                MOVE 'La mise à jour à correctement été effectuée.'
                TO RAPPORT-ENTRY
                WRITE RAPPORT-ENTRY
@@ -244,11 +682,13 @@
 
 
       ******************************************************************
-       7030-MAJUSCULE-START. 
-  
+       7030-MAJUSCULE-START.
+
       *****************************************
       *   MISE EN MAJUSCULE PAYS ET LANGUE    *
-      *****************************************    
+      *   (limite au delta depuis le dernier  *
+      *    run reussi - traitement incremental*
+      *****************************************
 
            MOVE PT-ETOILE TO RAPPORT-ENTRY
            WRITE RAPPORT-ENTRY.
@@ -259,8 +699,12 @@
 
            EXEC SQL
                UPDATE databank
-               SET country = UPPER(country),
-                   spoken  = UPPER(spoken)
+               SET country       = UPPER(country),
+                   spoken        = UPPER(spoken),
+                   last_modified = CURRENT_TIMESTAMP
+               WHERE active = 'Y'
+                 AND last_modified >=
+                     TO_TIMESTAMP(:WS-LAST-RUN-TS, 'YYYYMMDDHH24MISS')
            END-EXEC.
 
            IF SQLCODE = 0 THEN
@@ -272,7 +716,7 @@
                    THRU 1001-ERROR-RTN-END
            END-IF.
            DISPLAY "part3 ok".
-       7030-MAJUSCULE-END. 
+       7030-MAJUSCULE-END.
 
 
       ******************************************************************
